@@ -16,7 +16,27 @@
            Select PayrollErrors
                 Assign to "lab5-out.dat"
                 Organization is line sequential.
-                
+           Select RejectFile
+                Assign to "lab5-reject.dat"
+                Organization is line sequential.
+           Select CleanFile
+                Assign to "lab5-clean.dat"
+                Organization is indexed
+                Access mode is dynamic
+                Record key is ClEmpNum
+                Alternate record key is ClDeptNum with duplicates.
+           Select CheckpointFile
+                Assign to "lab5-checkpoint.dat"
+                Organization is line sequential
+                File Status is CkFileStatus.
+           Select TempDup Assign to disk.
+           Select DupSorted
+                Assign to "lab5-dupsorted.dat"
+                Organization is line sequential.
+           Select DistrictFile
+                Assign to "lab5-districts.dat"
+                Organization is line sequential.
+
        Data Division.
        File Section.
        FD PayrollFile.
@@ -51,10 +71,188 @@
            05  Hours       Pic 99V99.
            05  Commission  Pic V9(3).
            05  Sales       Pic 9(7)V99.
+           05  RoutingNum  Pic X(9).
+           05  AccountNum  Pic X(17).
+           05  GarnEntry OCCURS 3 TIMES.
+               10  GarnType    Pic X.
+               10  GarnPayee   Pic X(15).
+               10  GarnAmount  Pic 9(5)V999.
+           05  OtPlan      Pic X(1).
        FD  PayrollErrors.
        01  ReportRecord             Pic X(203).
+       FD  RejectFile.
+       01  RejectRec.
+           05  RJRegionNum   Pic X(2).
+           05  RJRegionName  Pic X(15).
+           05  RJDeptNum     Pic X(5).
+           05  RJDeptName    Pic X(30).
+           05  RJEmpNum      Pic X(5).
+           05  RJLastName    Pic X(20).
+           05  RJFirstName   Pic X(15).
+           05  RJGender      Pic X(1).
+           05  RJStreet      Pic X(20).
+           05  RJCityState   Pic X(20).
+           05  RJJobTitle    Pic X(20).
+           05  RJDOBYr       Pic 9(4).
+           05  RJDOBMo       Pic 99.
+           05  RJDOBDay      Pic 99.
+           05  RJHireDate.
+               10  RJHireYr      Pic 9(4).
+               10  RJHireMo      Pic 99.
+               10  RJHireDay     Pic 99.
+           05  RJMaritalStat Pic X.
+           05  RJNumDep      Pic 99.
+           05  RJSchoolDist  Pic X(3).
+           05  RJMedical     Pic X.
+           05  RJDental      Pic X.
+           05  RJVision      Pic X.
+           05  RJ401k        Pic V999.
+           05  RJPayCode     Pic X.
+           05  RJPay         Pic 9(7)V99.
+           05  RJHours       Pic 99V99.
+           05  RJCommission  Pic V9(3).
+           05  RJSales       Pic 9(7)V99.
+           05  RJRoutingNum  Pic X(9).
+           05  RJAccountNum  Pic X(17).
+           05  RJGarnEntry OCCURS 3 TIMES.
+               10  RJGarnType    Pic X.
+               10  RJGarnPayee   Pic X(15).
+               10  RJGarnAmount  Pic 9(5)V999.
+           05  RJOtPlan      Pic X(1).
+       FD  CleanFile.
+       01  CleanRec.
+           05  ClRegionNum   Pic X(2).
+           05  ClRegionName  Pic X(15).
+           05  ClDeptNum     Pic X(5).
+           05  ClDeptName    Pic X(30).
+           05  ClEmpNum      Pic X(5).
+           05  ClLastName    Pic X(20).
+           05  ClFirstName   Pic X(15).
+           05  ClGender      Pic X(1).
+           05  ClStreet      Pic X(20).
+           05  ClCityState   Pic X(20).
+           05  ClJobTitle    Pic X(20).
+           05  ClDOBYr       Pic 9(4).
+           05  ClDOBMo       Pic 99.
+           05  ClDOBDay      Pic 99.
+           05  ClHireDate.
+               10  ClHireYr      Pic 9(4).
+               10  ClHireMo      Pic 99.
+               10  ClHireDay     Pic 99.
+           05  ClMaritalStat Pic X.
+           05  ClNumDep      Pic 99.
+           05  ClSchoolDist  Pic X(3).
+           05  ClMedical     Pic X.
+           05  ClDental      Pic X.
+           05  ClVision      Pic X.
+           05  Cl401k        Pic V999.
+           05  ClPayCode     Pic X.
+           05  ClPay         Pic 9(7)V99.
+           05  ClHours       Pic 99V99.
+           05  ClCommission  Pic V9(3).
+           05  ClSales       Pic 9(7)V99.
+           05  ClRoutingNum  Pic X(9).
+           05  ClAccountNum  Pic X(17).
+           05  ClGarnEntry OCCURS 3 TIMES.
+               10  ClGarnType    Pic X.
+               10  ClGarnPayee   Pic X(15).
+               10  ClGarnAmount  Pic 9(5)V999.
+           05  ClOtPlan      Pic X(1).
+       FD  CheckpointFile.
+       01  CheckpointRec.
+           05  CkRecordsProcessed  Pic 9(9).
+           05  CkErrorCount        Pic 9(4).
+           05  CkRecordErrorCount  Pic 9(4).
+       SD  TempDup.
+       01  TempDupRec.
+           05  DtRegionNum   Pic X(2).
+           05  DtRegionName  Pic X(15).
+           05  DtDeptNum     Pic X(5).
+           05  DtDeptName    Pic X(30).
+           05  DtEmpNum      Pic X(5).
+           05  DtLastName    Pic X(20).
+           05  DtFirstName   Pic X(15).
+           05  DtGender      Pic X(1).
+           05  DtStreet      Pic X(20).
+           05  DtCityState   Pic X(20).
+           05  DtJobTitle    Pic X(20).
+           05  DtDOBYr       Pic 9(4).
+           05  DtDOBMo       Pic 99.
+           05  DtDOBDay      Pic 99.
+           05  DtHireDate.
+               10  DtHireYr      Pic 9(4).
+               10  DtHireMo      Pic 99.
+               10  DtHireDay     Pic 99.
+           05  DtMaritalStat Pic X.
+           05  DtNumDep      Pic 99.
+           05  DtSchoolDist  Pic X(3).
+           05  DtMedical     Pic X.
+           05  DtDental      Pic X.
+           05  DtVision      Pic X.
+           05  Dt401k        Pic V999.
+           05  DtPayCode     Pic X.
+           05  DtPay         Pic 9(7)V99.
+           05  DtHours       Pic 99V99.
+           05  DtCommission  Pic V9(3).
+           05  DtSales       Pic 9(7)V99.
+       FD  DupSorted.
+       01  DupSortedRec.
+           05  DpRegionNum   Pic X(2).
+           05  DpRegionName  Pic X(15).
+           05  DpDeptNum     Pic X(5).
+           05  DpDeptName    Pic X(30).
+           05  DpEmpNum      Pic X(5).
+           05  DpLastName    Pic X(20).
+           05  DpFirstName   Pic X(15).
+           05  DpGender      Pic X(1).
+           05  DpStreet      Pic X(20).
+           05  DpCityState   Pic X(20).
+           05  DpJobTitle    Pic X(20).
+           05  DpDOBYr       Pic 9(4).
+           05  DpDOBMo       Pic 99.
+           05  DpDOBDay      Pic 99.
+           05  DpHireDate.
+               10  DpHireYr      Pic 9(4).
+               10  DpHireMo      Pic 99.
+               10  DpHireDay     Pic 99.
+           05  DpMaritalStat Pic X.
+           05  DpNumDep      Pic 99.
+           05  DpSchoolDist  Pic X(3).
+           05  DpMedical     Pic X.
+           05  DpDental      Pic X.
+           05  DpVision      Pic X.
+           05  Dp401k        Pic V999.
+           05  DpPayCode     Pic X.
+           05  DpPay         Pic 9(7)V99.
+           05  DpHours       Pic 99V99.
+           05  DpCommission  Pic V9(3).
+           05  DpSales       Pic 9(7)V99.
+       FD  DistrictFile.
+       01  DistrictRec.
+           05  DistCode      Pic X(3).
        Working-Storage Section.
        01   EOF                     Pic X.
+       01   CkFileStatus            Pic XX.
+       01   CkInterval              Pic 9(4) Value 100.
+       01   RecordsProcessed        Pic 9(9) Value 0.
+       01   RecordsToSkip           Pic 9(9) Value 0.
+       01   SkipCount               Pic 9(9) Value 0.
+       01   DupEmpTable.
+            05  DupEmpEntry OCCURS 500 TIMES.
+                10  DupEmpNumTab    Pic X(5).
+       01   DupEmpCount             Pic 999 Value 0.
+       01   PastDupEmpNum           Pic X(5) Value spaces.
+       01   DupSortEOF              Pic X Value "N".
+       01   DupIdx                  Pic 999.
+       01   DupFound                Pic X.
+       01   DuplicateError          Pic X.
+       01   DistrictTable.
+            05  DistrictEntry OCCURS 500 TIMES.
+                10  DistrictCodeTab Pic X(3).
+       01   DistrictCount           Pic 999 Value 0.
+       01   DistEOF                 Pic X Value "N".
+       01   DistIdx                 Pic 999.
+       01   DistFound                Pic X.
        01   DetailLine.
            05  DeptNumStr     Pic X(5).
            05  DeptNameStr    Pic X(30).
@@ -107,9 +305,6 @@
             05  WSYr           Pic 9(4).
             05  WSMo           Pic 9(2).
             05  WSDay          Pic 9(2).
-       01   FirstChar               Pic X.
-       01   SecondChar              Pic X.
-       01   ThirdChar               Pic X.
        01   TotalErrorLine.
             05                 Pic X(30) Value "Total errors:".
             05  TotalErrors    Pic ZZZ9.
@@ -148,20 +343,38 @@
                                "hire found on the following record:".
        01   PrintSchoolError    Pic X(203) Value "Invalid school " &
                       "district format found on the following record:".
+       01   PrintDuplicateError Pic X(203) Value "Duplicate employee " &
+                    "number found on the following record:".
                 
        
        Procedure Division.
        000-Main.
+           Perform 060-CheckDuplicates
+           Perform 065-LoadDistricts
+
            Open input PayrollFile
-                output PayrollErrors
-                
+
+           Perform 040-ReadCheckpoint
+
+           If RecordsToSkip > 0
+               Open extend PayrollErrors
+               Open extend RejectFile
+               Open i-o CleanFile
+           Else
+               Open output PayrollErrors
+               Open output RejectFile
+               Open output CleanFile
+           End-if
+
+           Perform 045-SkipProcessed
+
            Perform until EOF="Y"
                 Read PayrollFile
                     At end
                         Move "Y" to EOF
                     Not at end
                         Perform 100-Process
-                        
+
                         If ThisIncidentCount > 0
                             Add 1 to RecordErrorCount
                             Perform 500-PrintErrors
@@ -170,21 +383,119 @@
                                 after advancing 1 line
                             Write ReportRecord from BlankLine
                                 after advancing 1 line
+                            Write RejectRec from PayrollRec
+                        Else
+                            Write CleanRec from PayrollRec
+                        End-if
+
+                        Add 1 to RecordsProcessed
+                        If Function Mod(RecordsProcessed,CkInterval) = 0
+                            Perform 900-WriteCheckpoint
                         End-if
-                        
+
                         Perform 700-ResetValues
                 End-Read
            End-Perform
-           
+
            Move ErrorCount to TotalErrors
            Move RecordErrorCount to TotalRecordErrors
            Write ReportRecord from TotalErrorLine
                 after advancing 1 line
            Write ReportRecord from TotalRecordErrorLine
                 after advancing 1 line
-           Close PayrollFile PayrollErrors
+           Perform 950-ClearCheckpoint
+           Close PayrollFile PayrollErrors RejectFile CleanFile
            Stop Run.
-           
+
+       040-ReadCheckpoint.
+            Open input CheckpointFile
+            If CkFileStatus = "00"
+                Read CheckpointFile
+                    At end
+                        Move 0 to RecordsToSkip
+                    Not at end
+                        Move CkRecordsProcessed to RecordsToSkip
+                                                   RecordsProcessed
+                        Move CkErrorCount to ErrorCount
+                        Move CkRecordErrorCount to RecordErrorCount
+                End-read
+            End-if
+            Close CheckpointFile.
+
+       045-SkipProcessed.
+            Move 0 to SkipCount
+            Perform until SkipCount >= RecordsToSkip
+                Read PayrollFile
+                    At end
+                        Move "Y" to EOF
+                        Move RecordsToSkip to SkipCount
+                    Not at end
+                        Add 1 to SkipCount
+                End-read
+            End-perform.
+
+       900-WriteCheckpoint.
+            Move RecordsProcessed to CkRecordsProcessed
+            Move ErrorCount to CkErrorCount
+            Move RecordErrorCount to CkRecordErrorCount
+            Open output CheckpointFile
+            Write CheckpointRec
+            Close CheckpointFile.
+
+       950-ClearCheckpoint.
+            Open output CheckpointFile
+            Close CheckpointFile.
+
+       060-CheckDuplicates.
+            Sort TempDup
+                on ascending key DtEmpNum
+                using PayrollFile
+                giving DupSorted
+
+            Open input DupSorted
+
+            Perform until DupSortEOF = "Y"
+                Read DupSorted
+                    At end
+                        Move "Y" to DupSortEOF
+                    Not at end
+                        If DpEmpNum = PastDupEmpNum
+                            Perform 070-AddDuplicate
+                        End-if
+                        Move DpEmpNum to PastDupEmpNum
+                End-read
+            End-perform
+
+            Close DupSorted.
+
+       070-AddDuplicate.
+            Move "N" to DupFound
+            Move 1 to DupIdx
+            Perform Varying DupIdx from 1 by 1
+                    Until DupIdx > DupEmpCount or DupFound = "Y"
+                If DupEmpNumTab(DupIdx) = DpEmpNum
+                    Move "Y" to DupFound
+                End-if
+            End-perform
+
+            If DupFound = "N"
+                Add 1 to DupEmpCount
+                Move DpEmpNum to DupEmpNumTab(DupEmpCount)
+            End-if.
+
+       065-LoadDistricts.
+            Open input DistrictFile
+            Perform until DistEOF = "Y"
+                Read DistrictFile
+                    At end
+                        Move "Y" to DistEOF
+                    Not at end
+                        Add 1 to DistrictCount
+                        Move DistCode to DistrictCodeTab(DistrictCount)
+                End-read
+            End-perform
+            Close DistrictFile.
+
        100-Process.
             Perform 125-CheckEmpNum
             Perform 150-CheckDepartment
@@ -202,7 +513,8 @@
             If Not (DateValidError = "Y")
                 Perform 450-CheckAge
             End-if
-            Perform 475-CheckSchool.
+            Perform 475-CheckSchool
+            Perform 480-CheckDuplicate.
        
        125-CheckEmpNum.
             If EmpNum is not numeric
@@ -360,42 +672,39 @@
                 End-if
             End-if.
        
-       475-CheckSchool.       
-            Unstring SchoolDist(1:1)
-                    Into FirstChar
-            End-unstring
-            Unstring SchoolDist(2:1)
-                    Into SecondChar
-            End-unstring
-            Unstring SchoolDist(3:1)
-                    Into ThirdChar
-            End-unstring
-            
-            If FirstChar is numeric and SecondChar is numeric
-                If FirstChar = SecondChar
-                    If ThirdChar is numeric
-                        Move "Y" to SchoolError
-                        Add 1 to ThisIncidentCount
-                        Add 1 to ErrorCount
-                        Exit paragraph
+       475-CheckSchool.
+            If not(SchoolDist = spaces)
+                Move "N" to DistFound
+                Move 1 to DistIdx
+                Perform Varying DistIdx from 1 by 1
+                        Until DistIdx > DistrictCount
+                                or DistFound = "Y"
+                    If DistrictCodeTab(DistIdx) = SchoolDist
+                        Move "Y" to DistFound
                     End-if
-                Else if Function MOD(FirstChar,2)=0 and 
-                Function MOD(SecondChar,2)=0 
-                    Move "Y" to SchoolError
-                    Add 1 to ThisIncidentCount
-                    Add 1 to ErrorCount
-                    Exit paragraph
-                Else if Function MOD(FirstChar,2)=1 and 
-                Function MOD(SecondChar,2)=1
+                End-perform
+
+                If DistFound = "N"
                     Move "Y" to SchoolError
                     Add 1 to ThisIncidentCount
                     Add 1 to ErrorCount
-                    Exit paragraph
                 End-if
-            Else if not(SchoolDist = spaces)
-                    Move "Y" to SchoolError
-                    Add 1 to ThisIncidentCount
-                    Add 1 to ErrorCount
+            End-if.
+
+       480-CheckDuplicate.
+            Move "N" to DupFound
+            Move 1 to DupIdx
+            Perform Varying DupIdx from 1 by 1
+                    Until DupIdx > DupEmpCount or DupFound = "Y"
+                If DupEmpNumTab(DupIdx) = EmpNum
+                    Move "Y" to DupFound
+                End-if
+            End-perform
+
+            If DupFound = "Y"
+                Move "Y" to DuplicateError
+                Add 1 to ThisIncidentCount
+                Add 1 to ErrorCount
             End-if.
 
        500-PrintErrors.
@@ -472,8 +781,13 @@
             If SchoolError = "Y"
                 Write ReportRecord from PrintSchoolError
                     after advancing 1 line
+            End-if
+
+            If DuplicateError = "Y"
+                Write ReportRecord from PrintDuplicateError
+                    after advancing 1 line
             End-if.
-            
+
        600-MoveRecords.
             Move DeptNum to DeptNumStr
             Move DeptName to DeptNameStr
@@ -509,5 +823,5 @@
                 MaritalError PayCodeError HoursError HoursSignError
                 ExcessiveHoursError PayError PaySignError
                 DateNumError DateValidError FutureDateError AgeError
-                SchoolError.
+                SchoolError DuplicateError.
       
\ No newline at end of file
