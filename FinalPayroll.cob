@@ -9,14 +9,12 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-            Select unsortedInput assign to "lab10a-in.dat" 
-            organization is line sequential.
-            
-            Select tempInput assign to disk.
-            
-            Select sortedInput assign to "lab10a-insorted.dat"
-            organization is line sequential.
-            
+            Select payrollMaster assign to "lab5-clean.dat"
+            organization is indexed
+            access mode is sequential
+            record key is empNum
+            alternate record key is deptNum with duplicates.
+
             Select unsortedTimecard assign to "lab10a-timecard.dat"
             organization is line sequential.
             
@@ -28,72 +26,13 @@
             
             Select payroll assign to "lab10a-out.dat"
             organization is line sequential.
-            
-       
+
+            Select csvFile assign to "lab10a-out.csv"
+            organization is line sequential.
+
+
        Data Division.
        File Section.
-       FD   unsortedInput.
-       01   uInFileRec.
-            05  uregionNum   Pic X(2).
-            05  uregionName  Pic X(15).
-            05  udeptNum     Pic X(5).
-            05  udeptName    Pic X(30).
-            05  uempNum      Pic X(5).
-            05  ulastName    Pic X(20).
-            05  ufirstName   Pic X(15).
-            05  ugender      Pic X(1).
-            05  ustreet      Pic X(20).
-            05  ucityState   Pic X(20).
-            05  ujobTitle    Pic X(20).
-            05  udobYr       Pic 9(4).
-            05  udobMo       Pic 99.
-            05  udobDay      Pic 99.
-            05  uhireYr      Pic 9(4).
-            05  uhireMo      Pic 99.
-            05  uhireDay     Pic 99.
-            05  umaritalStat Pic X.
-            05  unumDep      Pic 99.
-            05  uschoolDist  Pic X(3).
-            05  umedical     Pic X.
-            05  udental      Pic X.
-            05  uvision      Pic X.
-            05  u401k        Pic V999.
-            05  upayCode     Pic X.
-            05  upay         Pic 9(7)V99.
-            05  uhours       Pic 99V99.
-            05  ucommission  Pic V9(3).
-            05  usales       Pic 9(7)V99.
-       SD   tempInput.
-       01   tInFileRec.
-            05  tregionNum   Pic X(2).
-            05  tregionName  Pic X(15).
-            05  tdeptNum     Pic X(5).
-            05  tdeptName    Pic X(30).
-            05  tempNum      Pic X(5).
-            05  tlastName    Pic X(20).
-            05  tfirstName   Pic X(15).
-            05  tgender      Pic X(1).
-            05  tstreet      Pic X(20).
-            05  tcityState   Pic X(20).
-            05  tjobTitle    Pic X(20).
-            05  tdobYr       Pic 9(4).
-            05  tdobMo       Pic 99.
-            05  tdobDay      Pic 99.
-            05  thireYr      Pic 9(4).
-            05  thireMo      Pic 99.
-            05  thireDay     Pic 99.
-            05  tmaritalStat Pic X.
-            05  tnumDep      Pic 99.
-            05  tschoolDist  Pic X(3).
-            05  tmedical     Pic X.
-            05  tdental      Pic X.
-            05  tvision      Pic X.
-            05  t401k        Pic V999.
-            05  tpayCode     Pic X.
-            05  tpay         Pic 9(7)V99.
-            05  thours       Pic 99V99.
-            05  tcommission  Pic V9(3).
-            05  tsales       Pic 9(7)V99.
        FD   unsortedTimecard.
        01   uTimecardRec.
             05  udNum    Pic X(5).
@@ -124,7 +63,7 @@
             05  ttimeIn2Min  Pic 9(2).
             05  ttimeOut2Hr  Pic 9(2).
             05  ttimeOut2Min Pic 9(2).
-       FD   sortedInput.
+       FD   payrollMaster.
        01   inFileRec.
             05  regionNum   Pic X(2).
             05  regionName  Pic X(15).
@@ -155,6 +94,13 @@
             05  hours       Pic 99V99.
             05  commission  Pic V9(3).
             05  sales       Pic 9(7)V99.
+            05  routingNum  Pic X(9).
+            05  accountNum  Pic X(17).
+            05  garnEntry OCCURS 3 TIMES.
+                10  garnType    Pic X.
+                10  garnPayee   Pic X(15).
+                10  garnAmount  Pic 9(5)V999.
+            05  otPlan      Pic X(1).
        FD   sortedTimecard.
        01   timecardRec.
             05  dNum    Pic X(5).
@@ -172,6 +118,8 @@
             05  timeOut2Min Pic 9(2).
        FD   payroll.
        01   payrollRec  Pic X(145).
+       FD   csvFile.
+       01   csvRec      Pic X(80).
        Working-Storage Section.
        01   eof     Pic X Value "N".
        01   endOfFile   Pic X Value "N".
@@ -276,6 +224,17 @@
             05              Pic X(112) value spaces.
             05              Pic X(18) value "Total Gross Pay:  ".
             05   totalPay   Pic $$$,$$$,$$9.99.
+       01   regionTotal.
+            05              Pic X(85) value spaces.
+            05              Pic X(8) value "Region: ".
+            05  regionTotNum  Pic X(2).
+            05              Pic X(3) value spaces.
+            05  regionTotName Pic X(15).
+            05              Pic X(20) value " Total Gross Pay:  ".
+            05  regionTotPay  Pic $,$$$,$$9.99.
+       01   pastRegion      Pic X(2) value spaces.
+       01   pastRegionName  Pic X(15) value spaces.
+       01   totalRegionPayroll Pic 9(9)V99 value 0.
        01   currentHours  Pic 99V99.
        01   currentMins   Pic 99V99.
        01   totalPayroll  Pic 9(9)V99.
@@ -291,17 +250,65 @@
        01   pastENum    Pic X(5).
        01   errorStr    Pic X.
        01   missing2    Pic X.
+       01   overnightFlag Pic X.
        01   overtime    pic 999V99.
        01   pastPay     pic 9(7)V99.
        01   currentDayHrs   pic 99V99.
        01   currentDayMins  pic 99V99.
-       
+       01   pastOTPlan      pic X.
+       01   dayPay          pic 9(7)V99.
+       01   dayOTHours      pic 99V99.
+       01   dayRegHours     pic 99V99.
+       01   reconcEofEmp    pic X value "N".
+       01   reconcEofTime   pic X value "N".
+       01   reconcMatched   pic X value "N".
+       01   reconcEmpKey    pic X(5).
+       01   reconcTcKey     pic X(5).
+       01   exceptionHeader Pic X(50) value
+                     "Timecard/Employee Reconciliation " & "Exceptions:".
+       01   noTimecardLine.
+            05          Pic X(25) value "  No timecard for emp # ".
+            05  noTcEmpNum  Pic X(5).
+       01   unmatchedTimecardLine.
+            05          Pic X(31) value
+                              "  Unmatched timecard for emp # ".
+            05  utEmpNum    Pic X(5).
+       01   csvDayTable.
+            05  csvDayEntry OCCURS 7 TIMES.
+                10  csvDayDepNum    Pic X(5).
+                10  csvDayEmNum     Pic X(5).
+                10  csvDayLastName  Pic X(20).
+                10  csvDayWorkDate  Pic 9(8).
+                10  csvDayHoursHr   Pic 99.
+                10  csvDayHoursMin  Pic 99.
+       01   csvDayCount     Pic 9 Value 0.
+       01   csvIdx          Pic 9.
+       01   csvDayOverflowLine.
+            05          Pic X(33) value
+                          "  CSV day rows dropped for emp # ".
+            05  cdoEmpNum   Pic X(5).
+       01   csvDetailLine.
+            05  csvDepNum       Pic X(5).
+            05                  Pic X value ",".
+            05  csvEmNum        Pic X(5).
+            05                  Pic X value ",".
+            05  csvLastName     Pic X(20).
+            05                  Pic X value ",".
+            05  csvWorkDate     Pic 9(8).
+            05                  Pic X value ",".
+            05  csvHoursHr      Pic 99.
+            05                  Pic X value ",".
+            05  csvHoursMin     Pic 99.
+            05                  Pic X value ",".
+            05  csvTotPay       Pic 9(7).99.
+
        Procedure Division.
        000-main.
             perform 050-sortFiles
-            open input sortedInput
+            open input payrollMaster
                  input sortedTimecard
                  output payroll
+                 output csvFile
             perform 110-getDate
             perform 120-getTime
             write payrollRec from pageHeader
@@ -325,8 +332,13 @@
                         
                         if not(eNum = pastENum)
                             perform 100-readInput
-                            add 1 to counter
-                            perform 130-newEmployee
+                            if empNum = eNum
+                                add 1 to counter
+                                perform 130-newEmployee
+                            else
+                                move spaces to depNum emNum eLastName
+                                eFirstName titleStr
+                            end-if
                         else
                             move spaces to depNum emNum eLastName
                             eFirstName titleStr
@@ -346,6 +358,10 @@
                                 perform 170-calcMins
                                 add currentHours to eTotalHrs
                                 move eTotalHrs to empTotHours
+                                if otPlan = "D"
+                                    perform 195-calcDailyOT
+                                end-if
+                                perform 205-bufferCsvDay
                                 move currentDayHrs to hoursH
                                 move hoursH to hoursHr
                                 move currentDayMins to hoursMin
@@ -354,35 +370,38 @@
                             
                             move "N" to errorStr
                             move "N" to missing2
+                            move "N" to overnightFlag
                             write payrollRec from detailLine
                                 after advancing 1 line
                         end-if
                         
                         move eNum to pastENum
                         move pay to pastPay
+                        move otPlan to pastOTPlan
                 end-read
             end-perform
-            
+
+            perform 138-finalizeEmployee
+            perform 136-printRegionTotal
+
             move totalPayroll to totalPay
             write payrollRec from totalLine
                 after advancing 1 line
-            close sortedInput sortedTimecard payroll
+
+            perform 210-reconcile
+
+            close payrollMaster sortedTimecard payroll csvFile
             stop run.
             
        050-sortFiles.
-            sort tempInput
-                on ascending key tempNum
-                using unsortedInput
-                giving sortedInput
-                
             sort tempTimecard
                 on ascending key teNum
                 using unsortedTimecard
                 giving sortedTimecard.
                 
        100-readInput.
-            perform until eNum = empNum or endOfFile = "Y"
-                read sortedInput
+            perform until empNum >= eNum or endOfFile = "Y"
+                read payrollMaster
                     at end
                         move "Y" to endOfFile
                     not at end
@@ -414,26 +433,67 @@
             
        130-newEmployee.
             move pastENum to empTotNum
-            
+
             if counter>1
-                perform 180-calcTotal
-                move eTotalPay to empTotPay
-                write payrollRec from blankLine
-                    after advancing 1 line
-                write payrollRec from empTotal
-                    after advancing 1 line
-                write payrollRec from blankLine
-                    after advancing 1 line
+                perform 138-finalizeEmployee
+                if not (regionNum = pastRegion)
+                    perform 136-printRegionTotal
+                end-if
             end-if
-            
+
+            move regionNum to pastRegion
+            move regionName to pastRegionName
+
             move deptNum to depNum
             move empNum to emNum
             move lastName to eLastName
             move firstName to eFirstName
-            move jobTitle to titleStr
+            move jobTitle to titleStr.
+
+       132-flushCsvDays.
+            perform 134-writeCsvDay
+                 varying csvIdx from 1 by 1
+                 until csvIdx > csvDayCount
+            move 0 to csvDayCount.
+
+       134-writeCsvDay.
+            move csvDayDepNum(csvIdx) to csvDepNum
+            move csvDayEmNum(csvIdx) to csvEmNum
+            move csvDayLastName(csvIdx) to csvLastName
+            move csvDayWorkDate(csvIdx) to csvWorkDate
+            move csvDayHoursHr(csvIdx) to csvHoursHr
+            move csvDayHoursMin(csvIdx) to csvHoursMin
+            move eTotalPay to csvTotPay
+            write csvRec from csvDetailLine.
+
+       136-printRegionTotal.
+            move pastRegion to regionTotNum
+            move pastRegionName to regionTotName
+            move totalRegionPayroll to regionTotPay
+            write payrollRec from blankLine
+                after advancing 1 line
+            write payrollRec from regionTotal
+                after advancing 1 line
+            write payrollRec from blankLine
+                after advancing 1 line
+            move 0 to totalRegionPayroll.
+
+       138-finalizeEmployee.
+            if not (pastOTPlan = "D")
+                perform 180-calcTotal
+            end-if
+            move eTotalPay to empTotPay
+            perform 132-flushCsvDays
+            write payrollRec from blankLine
+                after advancing 1 line
+            write payrollRec from empTotal
+                after advancing 1 line
+            write payrollRec from blankLine
+                after advancing 1 line
+            add eTotalPay to totalRegionPayroll
             add eTotalPay to totalPayroll
             move 0 to eTotalPay eTotalHrs.
-            
+
        140-checkDetail.
             if timeIn2Hr = "  " and timeOut2Hr = "  "
                 move "Y" to missing2
@@ -479,8 +539,12 @@
        
        150-checkError.
             if timeOut1Hr<timeIn1Hr and not(timeOut1Hr = "  ")
-                move "**" to hoursHr
-                move "Y" to errorStr
+                if missing2 = "Y"
+                    move "Y" to overnightFlag
+                else
+                    move "**" to hoursHr
+                    move "Y" to errorStr
+                end-if
             else if timeIn2Hr<timeIn1Hr and not(timeIn2Hr = "  ")
                 move "**" to hoursHr
                 move "Y" to errorStr
@@ -491,8 +555,12 @@
        
        160-calcHours.
             if missing2 = "Y"
-                compute currentHours = timeOut1Hr - timeIn1Hr
-            else 
+                if overnightFlag = "Y"
+                    compute currentHours = timeOut1Hr + 24 - timeIn1Hr
+                else
+                    compute currentHours = timeOut1Hr - timeIn1Hr
+                end-if
+            else
                 compute currentHours = timeOut1Hr - timeIn1Hr + 
                 timeOut2Hr - timeIn2Hr
             end-if.
@@ -524,8 +592,12 @@
             
        190-calcDayHours.
             if missing2 = "Y"
-                compute currentDayHrs = timeOut1Hr - timeIn1Hr
-            else 
+                if overnightFlag = "Y"
+                    compute currentDayHrs = timeOut1Hr + 24 - timeIn1Hr
+                else
+                    compute currentDayHrs = timeOut1Hr - timeIn1Hr
+                end-if
+            else
                 compute currentDayHrs = timeOut1Hr - timeIn1Hr + 
                 timeOut2Hr - timeIn2Hr
             end-if.
@@ -549,4 +621,95 @@
             end-if
             
             compute currentDayMins = currentDayMins * 100.
-                
\ No newline at end of file
+
+       195-calcDailyOT.
+            if currentDayHrs > 8
+                compute dayOTHours = currentDayHrs - 8
+                move 8 to dayRegHours
+            else
+                move currentDayHrs to dayRegHours
+                move 0 to dayOTHours
+            end-if
+
+            compute dayPay = pay * dayRegHours +
+                    pay * dayOTHours * 1.5
+            add dayPay to eTotalPay.
+
+       205-bufferCsvDay.
+            if csvDayCount < 7
+                add 1 to csvDayCount
+                move deptNum to csvDayDepNum(csvDayCount)
+                move empNum to csvDayEmNum(csvDayCount)
+                move lastName to csvDayLastName(csvDayCount)
+                compute csvDayWorkDate(csvDayCount) =
+                        workYear * 10000 + workMonth * 100 + workDay
+                move currentDayHrs to csvDayHoursHr(csvDayCount)
+                move currentDayMins to csvDayHoursMin(csvDayCount)
+            else
+                move empNum to cdoEmpNum
+                write payrollRec from csvDayOverflowLine
+                     after advancing 1 line
+            end-if.
+
+       210-reconcile.
+            close payrollMaster sortedTimecard
+            open input payrollMaster
+                 input sortedTimecard
+
+            move "N" to reconcEofEmp reconcEofTime reconcMatched
+            perform 220-readReconcEmp
+            perform 230-readReconcTime
+
+            write payrollRec from blankLine
+                after advancing 1 line
+            write payrollRec from exceptionHeader
+                after advancing 1 line
+
+            perform until reconcEofEmp = "Y" and reconcEofTime = "Y"
+                evaluate true
+                    when reconcEmpKey < reconcTcKey
+                        if reconcMatched = "N"
+                            perform 260-printNoTimecard
+                        end-if
+                        perform 220-readReconcEmp
+                        move "N" to reconcMatched
+                    when reconcEmpKey > reconcTcKey
+                        perform 270-printUnmatchedTimecard
+                        perform 230-readReconcTime
+                    when other
+                        move "Y" to reconcMatched
+                        perform 230-readReconcTime
+                end-evaluate
+            end-perform.
+
+       220-readReconcEmp.
+            if reconcEofEmp = "N"
+                read payrollMaster
+                    at end
+                        move "Y" to reconcEofEmp
+                        move high-values to reconcEmpKey
+                    not at end
+                        move empNum to reconcEmpKey
+                end-read
+            end-if.
+
+       230-readReconcTime.
+            if reconcEofTime = "N"
+                read sortedTimecard
+                    at end
+                        move "Y" to reconcEofTime
+                        move high-values to reconcTcKey
+                    not at end
+                        move eNum to reconcTcKey
+                end-read
+            end-if.
+
+       260-printNoTimecard.
+            move reconcEmpKey to noTcEmpNum
+            write payrollRec from noTimecardLine
+                after advancing 1 line.
+
+       270-printUnmatchedTimecard.
+            move reconcTcKey to utEmpNum
+            write payrollRec from unmatchedTimecardLine
+                after advancing 1 line.
