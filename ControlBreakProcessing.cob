@@ -9,12 +9,30 @@
        Input-Output Section.
        File-Control.
            Select PayrollFile
-                Assign to "lab6a-in.dat"
-                Organization is line sequential.
+                Assign to "lab5-clean.dat"
+                Organization is indexed
+                Access mode is sequential
+                Record key is EmpNum
+                Alternate record key is DeptNum with duplicates.
            Select PayrollReport
                 Assign to "lab6a-out.dat"
                 Organization is line sequential.
-                
+           Select YtdFile
+                Assign to "lab6a-ytd.dat"
+                Organization is indexed
+                Access mode is dynamic
+                Record key is YtdEmpNum
+                File Status is YtdFileStatus.
+           Select GLFile
+                Assign to "lab6a-gl.dat"
+                Organization is line sequential.
+           Select AchFile
+                Assign to "lab6a-ach.dat"
+                Organization is line sequential.
+           Select TaxRateFile
+                Assign to "lab6a-taxrates.dat"
+                Organization is line sequential.
+
        Data Division.
        File Section.
        FD PayrollFile.
@@ -48,9 +66,47 @@
            05  Hours       Pic 99V99.
            05  Commission  Pic V9(3).
            05  Sales       Pic 9(7)V99.
+           05  RoutingNum  Pic X(9).
+           05  AccountNum  Pic X(17).
+           05  GarnEntry OCCURS 3 TIMES.
+               10  GarnType    Pic X.
+               10  GarnPayee   Pic X(15).
+               10  GarnAmount  Pic 9(5)V999.
+           05  OtPlan      Pic X(1).
        FD  PayrollReport.
-       01  ReportRecord     Pic X(141).
-       
+       01  ReportRecord     Pic X(175).
+       FD  YtdFile.
+       01  YtdRec.
+           05  YtdEmpNum     Pic X(5).
+           05  YtdGrossPay   Pic 9(9)V99.
+           05  Ytd401k       Pic 9(7)V99.
+           05  YtdFedTax     Pic 9(7)V99.
+           05  YtdStateTax   Pic 9(7)V99.
+           05  YtdInsurance  Pic 9(7)V99.
+       FD  GLFile.
+       01  GLRec.
+           05  GLDeptNum    Pic X(5).
+           05               Pic X Value spaces.
+           05  GLAcctCode   Pic X(4).
+           05               Pic X Value spaces.
+           05  GLAcctDesc   Pic X(20).
+           05               Pic X Value spaces.
+           05  GLAmount     Pic 9(9)V99.
+       FD  AchFile.
+       01  AchRec.
+           05  AchRecType   Pic X(1).
+           05  AchTransCode Pic X(2).
+           05  AchRouting   Pic X(9).
+           05  AchAccount   Pic X(17).
+           05  AchAmount    Pic 9(9)V99.
+           05  AchEmpNum    Pic X(5).
+           05  AchEmpName   Pic X(20).
+       FD  TaxRateFile.
+       01  TaxRateRec.
+           05  TrStat       Pic X.
+           05  TrFed        Pic V999.
+           05  TrState      Pic V9999.
+
        Working-Storage Section.
        01   EOF         Pic X Value "N".
        01   RptFields.
@@ -104,7 +160,7 @@
             05              Pic X(1) Value "M".
             05              Pic X(2) Value spaces.
             05              Pic X(4) Value "Deps".
-            05              Pic X(2) Values spaces.
+            05              Pic X(2) Value spaces.
             05              Pic X(3) Value "Ins".
             05              Pic X(5) Value spaces.
             05              Pic X(9) Value "Gross Pay".
@@ -120,6 +176,10 @@
             05              Pic X(9) Value "Insurance".
             05              Pic X(6) Value spaces.
             05              Pic X(7) Value "Net Pay".
+            05              Pic X(6) Value spaces.
+            05              Pic X(9) Value "YTD Gross".
+            05              Pic X(6) Value spaces.
+            05              Pic X(7) Value "Garnish".
        01 DetailLine.
            05   EmpNoStr    Pic Z(5)9.
            05   EmpNameStr.
@@ -160,6 +220,12 @@
            05   NetPayStr.
                 10               Pic X(4) Value spaces.
                 10  NetPayAmtStr Pic $,$$$,$$9.99.
+           05   YtdStr.
+                10               Pic X(3) Value spaces.
+                10  YtdGrossStr  Pic $$$,$$9.99.
+           05   GarnStr.
+                10               Pic X(3) Value spaces.
+                10  GarnAmtStr   Pic $$,$$9.99.
        01   TotalPayroll Pic 9(9)V99.
        01   TotalDeptPayroll    Pic 9(9)V99.
        01   TotalDeptLine.
@@ -168,6 +234,19 @@
             05   DeptNumStr   Pic X(5).
             05                Pic X(18) Value " Total Payroll:   ".
             05   TotalPayStr  Pic $$$,$$$,$$9.99.
+       01   RegionHead.
+            05               Pic X(11) Value "  Region: ".
+            05  RegNumStr    Pic X(2).
+       01   RegionSubHead.
+            05                Pic X(11) Value spaces.
+            05  RegNameStr    Pic X(15).
+       01   TotalRegionPayroll  Pic 9(9)V99.
+       01   TotalRegionLine.
+            05                Pic X(99) Value spaces.
+            05                Pic X(7) Value "Region ".
+            05   RegNumStr2   Pic X(2).
+            05                Pic X(16) Value " Total Payroll: ".
+            05   TotRegPayStr Pic $$$,$$$,$$9.99.
        01   TotalLine.
             05                Pic X(91) Value spaces.
             05                Pic X(36) Value "Total Payroll (Salary" &
@@ -175,9 +254,11 @@
             05  TotalStr      Pic $$$,$$$,$$9.99.
        01   BlankLine   Pic X Value spaces.
        01   ExpPayAmt   Pic 9(7)V99.
+       01   GrossPayAmt Pic 9(7)V99.
+       01   YtdFileStatus Pic XX.
        01   CommisAmt   Pic 9(7)V99.
        01   401kTemp    Pic 9(5)V99.
-       01   Fed         Pic 9(5)V99. 
+       01   Fed         Pic 9(5)V99.
        01   State       Pic 9(5)V99.
        01   MedCost     Pic 9(3).
        01   DentCost    Pic 9(2).
@@ -186,14 +267,46 @@
        01   CurrentDept Pic X(5).
        01   PastDept    Pic X(5) Value "     ".
        01   DeptCount   Pic 99.
-       
+       01   CurrentRegion Pic X(2).
+       01   PastRegion    Pic X(2) Value spaces.
+       01   RegionCount   Pic 99.
+       01   DeptGrossPay    Pic 9(9)V99.
+       01   Dept401k        Pic 9(9)V99.
+       01   DeptFedTax      Pic 9(9)V99.
+       01   DeptStateTax    Pic 9(9)V99.
+       01   DeptInsurance   Pic 9(9)V99.
+       01   TaxRateTable.
+            05  TaxRateEntry OCCURS 10 TIMES.
+                10  TaxRateStat   Pic X.
+                10  TaxRateFed    Pic V999.
+                10  TaxRateState  Pic V9999.
+       01   TaxRateCount    Pic 99 Value 0.
+       01   GarnDedAmt      Pic 9(5)V999.
+       01   TotalGarn       Pic 9(5)V999.
+       01   GarnIdx         Pic 99.
+       01   TaxIdx          Pic 99.
+       01   TaxFoundIdx     Pic 99 Value 1.
+       01   TaxRateFound    Pic X.
+       01   TaxRateMissing  Pic X Value "N".
+       01   TaxEOF          Pic X Value "N".
+       01   TaxRateExceptionLine.
+            05          Pic X(50) Value
+                       "*** No tax rate on file for marital status: ".
+            05  TaxRateExMarital  Pic X.
+            05          Pic X(35) Value
+                       " -- Fed/State withheld as $0.00 ***".
+
        Procedure Division.
        000-Main.
            Open input PayrollFile
                 output PayrollReport
+                output GLFile
+                output AchFile
+           Perform 090-OpenYtd
+           Perform 095-LoadTaxRates
            Perform 100-GetDate
            Perform 150-GetTime
-           
+
            Perform until EOF="Y"
                 Read PayrollFile
                     At end
@@ -202,12 +315,35 @@
                         Perform 200-Process
                         Perform 775-Print
                 End-Read
-           End-Perform        
-            
+           End-Perform
+
            Perform 850-Final
-           Close PayrollFile PayrollReport
+           Close PayrollFile PayrollReport YtdFile GLFile AchFile
            Stop Run.
-       
+
+       090-OpenYtd.
+           Open I-O YtdFile
+           If YtdFileStatus = "35"
+               Open Output YtdFile
+               Close YtdFile
+               Open I-O YtdFile
+           End-if.
+
+       095-LoadTaxRates.
+           Open input TaxRateFile
+           Perform until TaxEOF = "Y"
+               Read TaxRateFile
+                   At end
+                       Move "Y" to TaxEOF
+                   Not at end
+                       Add 1 to TaxRateCount
+                       Move TrStat to TaxRateStat(TaxRateCount)
+                       Move TrFed to TaxRateFed(TaxRateCount)
+                       Move TrState to TaxRateState(TaxRateCount)
+               End-read
+           End-perform
+           Close TaxRateFile.
+
        100-GetDate.
            Accept WSDate from date yyyymmdd
            Move WSYr to PHYr
@@ -231,6 +367,7 @@
             End-if.
        
        200-Process.
+            Move "N" to TaxRateMissing
             Move EmpNum to EmpNoStr
             Move LastName to EmpLName
             Move FirstName to EmpFName
@@ -240,13 +377,18 @@
             Perform 300-CalculatePay
             Perform 400-DetermineCommission
             Move ExpPayAmt to PayAmtStr
+            Move ExpPayAmt to GrossPayAmt
             Perform 500-Compute401k
             Perform 550-ComputeFed
             Perform 600-ComputeState
             Perform 650-ComputeInsurance
+            Perform 660-ComputeGarnishment
+            Perform 675-UpdateYtd
             Perform 700-DisplayNetPay
+            Perform 710-WriteACH
             Perform 725-ControlDept
-            Move DeptNum to PastDept.
+            Move DeptNum to PastDept
+            Move RegionNum to PastRegion.
             
        250-Insurance.
            If Medical="Y"
@@ -286,6 +428,7 @@
        500-Compute401k.
             If 401k = 0
                 Move 0 to 401kAmt
+                Move 0 to 401kTemp
             Else
                 Compute 401kTemp Rounded = 401k*ExpPayAmt
                 Move 401kTemp to 401kAmt
@@ -293,20 +436,41 @@
             End-if.
            
        550-ComputeFed.
-            If Married = "M" or "P"
-                Compute Fed Rounded = .28*ExpPayAmt
-                Compute ExpPayAmt = ExpPayAmt - Fed
+            Perform 560-FindTaxRate
+            If TaxRateFound = "N"
+                Move "Y" to TaxRateMissing
+                Move 0 to Fed
                 Move Fed to FedTaxStr
             Else
-                Compute Fed Rounded = .33*ExpPayAmt
+                Compute Fed Rounded = TaxRateFed(TaxFoundIdx) *
+                        ExpPayAmt
                 Compute ExpPayAmt = ExpPayAmt - Fed
                 Move Fed to FedTaxStr
             End-if.
-            
+
+       560-FindTaxRate.
+            Move "N" to TaxRateFound
+            Move 1 to TaxFoundIdx
+            Perform Varying TaxIdx from 1 by 1
+                    Until TaxIdx > TaxRateCount or TaxRateFound = "Y"
+                If TaxRateStat(TaxIdx) = MaritalStat
+                    Move "Y" to TaxRateFound
+                    Move TaxIdx to TaxFoundIdx
+                End-if
+            End-perform.
+
        600-ComputeState.
-            Compute State Rounded = 0.0475*ExpPayAmt
-            Compute ExpPayAmt = ExpPayAmt - State
-            Move State to StateTaxStr.
+            Perform 560-FindTaxRate
+            If TaxRateFound = "N"
+                Move "Y" to TaxRateMissing
+                Move 0 to State
+                Move State to StateTaxStr
+            Else
+                Compute State Rounded = TaxRateState(TaxFoundIdx) *
+                        ExpPayAmt
+                Compute ExpPayAmt = ExpPayAmt - State
+                Move State to StateTaxStr
+            End-if.
             
        650-ComputeInsurance.
             If NumDep >= 2
@@ -355,25 +519,106 @@
             
             Compute TotalInsurance = MedCost + DentCost + VisionCost
             Move TotalInsurance to InsurAmtStr.
-            
+
+       660-ComputeGarnishment.
+            Move 0 to TotalGarn
+            Perform 665-ApplyGarnishment Varying GarnIdx from 1 by 1
+                    Until GarnIdx > 3
+            Move TotalGarn to GarnAmtStr.
+
+       665-ApplyGarnishment.
+            If GarnType(GarnIdx) = "F"
+                Move GarnAmount(GarnIdx) to GarnDedAmt
+            Else
+                If GarnType(GarnIdx) = "P"
+                    Compute GarnDedAmt Rounded =
+                            GarnAmount(GarnIdx) * ExpPayAmt
+                Else
+                    Move 0 to GarnDedAmt
+                End-if
+            End-if
+            Compute ExpPayAmt = ExpPayAmt - GarnDedAmt
+            Add GarnDedAmt to TotalGarn.
+
+       675-UpdateYtd.
+            Move EmpNum to YtdEmpNum
+            Read YtdFile
+                Invalid key
+                    Move 0 to YtdGrossPay Ytd401k YtdFedTax
+                        YtdStateTax YtdInsurance
+            End-read
+
+            Add GrossPayAmt to YtdGrossPay
+            Add 401kTemp to Ytd401k
+            Add Fed to YtdFedTax
+            Add State to YtdStateTax
+            Add TotalInsurance to YtdInsurance
+            Move YtdGrossPay to YtdGrossStr
+
+            If YtdFileStatus = "23" or YtdFileStatus = "35"
+                Write YtdRec
+            Else
+                Rewrite YtdRec
+            End-if.
+
        700-DisplayNetPay.
             Move ExpPayAmt to NetPayAmtStr.
-            
+
+       710-WriteACH.
+            Move "6" to AchRecType
+            Move "22" to AchTransCode
+            Move RoutingNum to AchRouting
+            Move AccountNum to AchAccount
+            Move ExpPayAmt to AchAmount
+            Move EmpNum to AchEmpNum
+            Move EmpLName to AchEmpName
+            Write AchRec.
+
        725-ControlDept.
             Move DeptNum to CurrentDept
-           
+            Move RegionNum to CurrentRegion
+
             If Not (CurrentDept = PastDept)
 
                 If Not (PastDept = Low-values)
                     Perform 825-PrintDeptTotal
                 End-if
 
+                If Not (CurrentRegion = PastRegion)
+                    If Not (PastRegion = Low-values)
+                        Perform 875-PrintRegionTotal
+                    End-if
+                    Perform 760-NewRegion
+                End-if
+
                 Perform 750-NewDepartment
             End-if
 
             Compute TotalDeptPayroll = TotalDeptPayroll + ExpPayAmt
-            Add 1 to DeptCount.
-                
+            Compute TotalRegionPayroll = TotalRegionPayroll + ExpPayAmt
+            Add GrossPayAmt to DeptGrossPay
+            Add 401kTemp to Dept401k
+            Add Fed to DeptFedTax
+            Add State to DeptStateTax
+            Add TotalInsurance to DeptInsurance
+            Add 1 to DeptCount
+            Add 1 to RegionCount.
+
+       760-NewRegion.
+            If LineNo + 3 > LinesPerPg
+                Perform 800-NewPage
+            End-if
+
+                Move RegionNum to RegNumStr
+                Move RegionName to RegNameStr
+                Write ReportRecord from RegionHead
+                    after advancing 1 line
+                Write ReportRecord from RegionSubHead
+                    after advancing 1 line
+                Write ReportRecord from BlankLine
+                    after advancing 1 line
+                Add 3 to LineNo.
+
        750-NewDepartment.
             If LineNo + 5 > LinesPerPg
                 Perform 800-NewPage
@@ -397,7 +642,14 @@
            If LineNo >= LinesPerPg
                 Perform 800-NewPage
            End-if
-           
+
+           If TaxRateMissing = "Y"
+                Move MaritalStat to TaxRateExMarital
+                Write ReportRecord from TaxRateExceptionLine
+                     After advancing 1 line
+                Add 1 to LineNo
+           End-if
+
            Write ReportRecord from DetailLine
                 After advancing 1 line
            Add 1 to LineNo.
@@ -434,16 +686,74 @@
                     after advancing 1 line
                Add 3 to LineNo
             End-if
-            
+
+            Perform 880-WriteGL
+
             Add TotalDeptPayroll to TotalPayroll
             Move 0 to TotalDeptPayroll.
 
+       880-WriteGL.
+            If DeptCount > 0
+                Move PastDept to GLDeptNum
+                Move "5010" to GLAcctCode
+                Move "GROSS WAGES" to GLAcctDesc
+                Move DeptGrossPay to GLAmount
+                Write GLRec
+
+                Move PastDept to GLDeptNum
+                Move "2210" to GLAcctCode
+                Move "401K PAYABLE" to GLAcctDesc
+                Move Dept401k to GLAmount
+                Write GLRec
+
+                Move PastDept to GLDeptNum
+                Move "2220" to GLAcctCode
+                Move "FED W/H PAYABLE" to GLAcctDesc
+                Move DeptFedTax to GLAmount
+                Write GLRec
+
+                Move PastDept to GLDeptNum
+                Move "2230" to GLAcctCode
+                Move "STATE W/H PAYABLE" to GLAcctDesc
+                Move DeptStateTax to GLAmount
+                Write GLRec
+
+                Move PastDept to GLDeptNum
+                Move "2240" to GLAcctCode
+                Move "INSURANCE PAYABLE" to GLAcctDesc
+                Move DeptInsurance to GLAmount
+                Write GLRec
+
+                Move 0 to DeptGrossPay Dept401k DeptFedTax
+                           DeptStateTax DeptInsurance
+            End-if.
+
+       875-PrintRegionTotal.
+           If LineNo + 3 > LinesPerPg
+                Perform 800-NewPage
+           End-if
+
+           If RegionCount > 1
+               Write ReportRecord from BlankLine
+                    After advancing 1 line
+               Move PastRegion to RegNumStr2
+               Move TotalRegionPayroll to TotRegPayStr
+               Write ReportRecord from TotalRegionLine
+                    After advancing 1 line
+               Write ReportRecord from BlankLine
+                    after advancing 1 line
+               Add 3 to LineNo
+            End-if
+
+            Move 0 to TotalRegionPayroll.
+
        850-Final.
             If LineNo + 1 > LinesPerPg
                 Perform 800-NewPage
             End-if
-            
+
             Perform 825-PrintDeptTotal
+            Perform 875-PrintRegionTotal
 
             If LineNo + 2 > LinesPerPg
                 Perform 800-NewPage
