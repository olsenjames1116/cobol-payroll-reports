@@ -0,0 +1,143 @@
+      *      James Olsen
+      *      Year-end run that reads the YTD master built up by Lab6a over the year and
+      *      prints one summary line per employee (annual gross, 401k, Fed, and State) as
+      *      W-2 source data, instead of hand-summing twelve monthly registers.
+
+       Identification Division.
+       Program-Id. Lab6y.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select YtdFile
+                Assign to "lab6a-ytd.dat"
+                Organization is indexed
+                Access mode is sequential
+                Record key is YtdEmpNum.
+           Select SummaryReport
+                Assign to "lab6y-out.dat"
+                Organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  YtdFile.
+       01  YtdRec.
+           05  YtdEmpNum     Pic X(5).
+           05  YtdGrossPay   Pic 9(9)V99.
+           05  Ytd401k       Pic 9(7)V99.
+           05  YtdFedTax     Pic 9(7)V99.
+           05  YtdStateTax   Pic 9(7)V99.
+           05  YtdInsurance  Pic 9(7)V99.
+       FD  SummaryReport.
+       01  ReportRecord     Pic X(132).
+
+       Working-Storage Section.
+       01   EOF         Pic X Value "N".
+       01   RptFields.
+            05  PageNo      Pic 9(3) Value 0.
+            05  LinesPerPg  Pic 9(2) Value 35.
+            05  LineNo      Pic 9(2) Value 99.
+       01   WSDate.
+            05  WSYr        Pic 9(4).
+            05  WSMo        Pic 99.
+            05  WSDay       Pic 99.
+       01   PageHeader.
+            05  PHMo        Pic Z9.
+            05              Pic X Value "/".
+            05  PHDay       Pic 99.
+            05              Pic X Value "/".
+            05  PHYr        Pic 9(4).
+            05              Pic X(44) Value spaces.
+            05              Pic X(27) Value "Stomper & Wombat's " &
+                                            "Emporium".
+            05              Pic X(49) Value spaces.
+            05              Pic X(6) Value "Page: ".
+            05  PgNo        Pic ZZ9.
+       01   PageSubHead.
+            05              Pic X(51) Value spaces.
+            05              Pic X(41) Value "Annual Payroll " &
+                                  "Summary - Year to Date".
+       01   ColumnHead.
+            05              Pic X(1) Value spaces.
+            05              Pic X(5) Value "Emp #".
+            05              Pic X(10) Value spaces.
+            05              Pic X(12) Value "Annual Gross".
+            05              Pic X(6) Value spaces.
+            05              Pic X(11) Value "Annual 401k".
+            05              Pic X(9) Value spaces.
+            05              Pic X(10) Value "Fed W/H".
+            05              Pic X(9) Value spaces.
+            05              Pic X(10) Value "State W/H".
+       01   DetailLine.
+            05              Pic X(1) Value spaces.
+            05   EmpNoStr   Pic X(5).
+            05              Pic X(10) Value spaces.
+            05   GrossStr   Pic $$$,$$$,$$9.99.
+            05              Pic X(4) Value spaces.
+            05   Amt401kStr Pic $$$,$$9.99.
+            05              Pic X(5) Value spaces.
+            05   FedStr     Pic $$$,$$9.99.
+            05              Pic X(5) Value spaces.
+            05   StateStr   Pic $$$,$$9.99.
+       01   BlankLine   Pic X Value spaces.
+
+       Procedure Division.
+       000-Main.
+           Open input YtdFile
+                output SummaryReport
+           Perform 100-GetDate
+
+           Perform until EOF="Y"
+                Read YtdFile
+                    At end
+                        Move "Y" to EOF
+                    Not at end
+                        Perform 200-Process
+                        Perform 775-Print
+                End-Read
+           End-Perform
+
+           Close YtdFile SummaryReport
+           Stop Run.
+
+       100-GetDate.
+           Accept WSDate from date yyyymmdd
+           Move WSYr to PHYr
+           Move WSMo to PHMo
+           Move WSDay to PHDay.
+
+       200-Process.
+           Move YtdEmpNum to EmpNoStr
+           Move YtdGrossPay to GrossStr
+           Move Ytd401k to Amt401kStr
+           Move YtdFedTax to FedStr
+           Move YtdStateTax to StateStr.
+
+       775-Print.
+           If LineNo >= LinesPerPg
+                Perform 800-NewPage
+           End-if
+
+           Write ReportRecord from DetailLine
+                After advancing 1 line
+           Add 1 to LineNo.
+
+       800-NewPage.
+           If PageNo > 0
+                Write ReportRecord from BlankLine
+                    After advancing 1 line
+           End-if
+
+           Add 1 to PageNo
+           Move PageNo to PgNo
+           Write ReportRecord from PageHeader
+                After advancing page
+           Write ReportRecord from PageSubHead
+                After advancing 1 line
+           Write ReportRecord from BlankLine
+                after advancing 1 line
+           Write ReportRecord from ColumnHead
+                after advancing 1 line
+           Write ReportRecord from BlankLine
+                after advancing 1 line
+           Move 5 to LineNo.
