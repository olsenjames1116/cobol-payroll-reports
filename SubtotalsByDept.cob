@@ -9,11 +9,17 @@
        File-Control.
            Select PayrollFile
                 Assign to "lab4-in.dat"
-                Organization is line sequential.
+                Organization is indexed
+                Access mode is sequential
+                Record key is EmpNum
+                Alternate record key is DeptNum with duplicates.
            Select PayrollReport
                 Assign to "payrollrpt-out.dat"
                 Organization is line sequential.
-                
+           Select TaxRateFile
+                Assign to "lab4-taxrates.dat"
+                Organization is line sequential.
+
        Data Division.
        File Section.
        FD PayrollFile.
@@ -47,9 +53,18 @@
            05  Hours       Pic 99V99.
            05  Commission  Pic V9(3).
            05  Sales       Pic 9(7)V99.
+           05  GarnEntry OCCURS 3 TIMES.
+               10  GarnType    Pic X.
+               10  GarnPayee   Pic X(15).
+               10  GarnAmount  Pic 9(5)V999.
        FD  PayrollReport.
-       01  ReportRecord     Pic X(141).
-       
+       01  ReportRecord     Pic X(190).
+       FD  TaxRateFile.
+       01  TaxRateRec.
+           05  TrStat      Pic X.
+           05  TrFed       Pic V999.
+           05  TrState     Pic V9999.
+
        Working-Storage Section.
        01   EOF         Pic X Value "N".
        01   RptFields.
@@ -97,7 +112,7 @@
             05              Pic X(5) Value "Title".
             05              Pic X(13) Value spaces.
             05              Pic X(3) Value "DOH".
-            05              Pic X(6) Values spaces.
+            05              Pic X(6) Value spaces.
             05              Pic X(7) Value "Marital".
             05              Pic X(2) Value spaces.
             05              Pic X(5) Value "#Deps".
@@ -113,6 +128,14 @@
             05              Pic X Value "+".
             05              Pic X(2) Value spaces.
             05              Pic X(10) Value "Commission".
+            05              Pic X(3) Value spaces.
+            05              Pic X(6) Value "401k $".
+            05              Pic X(3) Value spaces.
+            05              Pic X(7) Value "Fed Tax".
+            05              Pic X(3) Value spaces.
+            05              Pic X(9) Value "State Tax".
+            05              Pic X(3) Value spaces.
+            05              Pic X(9) Value "Insurance".
        01 DetailLine.
            05   DeptStr     Pic Z(5)9.
            05   EmpNoStr    Pic Z(7)9.
@@ -156,21 +179,107 @@
            05   CommissionStr.
                 10  ComAmt      Pic $,$$$,$$9.99
                         Blank when zero.
+           05   Ded401kStr.
+                10              Pic X(3) Value spaces.
+                10  Ded401kAmtStr Pic $$,$$9.99.
+           05   DedFedStr.
+                10              Pic X(2) Value spaces.
+                10  DedFedAmtStr  Pic $$,$$9.99.
+           05   DedStateStr.
+                10              Pic X(2) Value spaces.
+                10  DedStateAmtStr Pic $$,$$9.99.
+           05   DedInsStr.
+                10              Pic X(2) Value spaces.
+                10  DedInsAmtStr  Pic $$,$$9.99.
        01   TotalPayroll Pic 9(9)V99.
        01   TotalLine.
             05                Pic X(101) Value spaces.
             05                Pic X(24) Value "Total Expected " &
                                                "Payroll: ".
             05   TotalPayStr  Pic $$$,$$$,$$9.99.
+       01   DedTotalLine.
+            05                Pic X(101) Value spaces.
+            05   DedTotalLabel Pic X(30).
+            05   DedTotalValue Pic $$$,$$$,$$9.99.
        01   BlankLine   Pic X Value spaces.
        01   ExpPayAmt   Pic 9(7)V99.
        01   CommisAmt   Pic 9(7)V99.
        01   401kTemp    Pic 999V999.
-       
+       01   GrossPayAmt Pic 9(7)V99.
+       01   Ded401kAmt  Pic 9(5)V99.
+       01   DedFedAmt   Pic 9(5)V99.
+       01   DedStateAmt Pic 9(5)V99.
+       01   MedCost     Pic 9(3).
+       01   DentCost    Pic 9(2).
+       01   VisionCost  Pic 9V99.
+       01   TotalInsurance Pic 9(5)V99.
+       01   TotalDed401k   Pic 9(9)V99 Value 0.
+       01   TotalDedFed    Pic 9(9)V99 Value 0.
+       01   TotalDedState  Pic 9(9)V99 Value 0.
+       01   TotalDedIns    Pic 9(9)V99 Value 0.
+       01   TaxRateTable.
+            05  TaxRateEntry OCCURS 10 TIMES.
+                10  TaxRateStat   Pic X.
+                10  TaxRateFed    Pic V999.
+                10  TaxRateState  Pic V9999.
+       01   TaxRateCount    Pic 99 Value 0.
+       01   TaxIdx          Pic 99.
+       01   TaxFoundIdx     Pic 99 Value 1.
+       01   TaxRateFound    Pic X.
+       01   TaxRateMissing  Pic X Value "N".
+       01   TaxEOF          Pic X Value "N".
+       01   TaxRateExceptionLine.
+            05          Pic X(50) Value
+                       "*** No tax rate on file for marital status: ".
+            05  TaxRateExMarital  Pic X.
+            05          Pic X(35) Value
+                       " -- Fed/State withheld as $0.00 ***".
+       01   DeptHeadTable.
+            05  DeptHeadEntry OCCURS 50 TIMES.
+                10  DHDeptNum    Pic X(5).
+                10  DHDeptName   Pic X(30).
+                10  DHCount      Pic 9(5).
+       01   DeptHeadCount   Pic 99 Value 0.
+       01   DeptHeadIdx     Pic 99.
+       01   DeptHeadFoundIdx Pic 99 Value 1.
+       01   DeptHeadFound   Pic X.
+       01   PayCodeHCount   Pic 9(5) Value 0.
+       01   PayCodeSCount   Pic 9(5) Value 0.
+       01   PayCodeCCount   Pic 9(5) Value 0.
+       01   MaritalSCount   Pic 9(5) Value 0.
+       01   MaritalMCount   Pic 9(5) Value 0.
+       01   MaritalDCount   Pic 9(5) Value 0.
+       01   MaritalWCount   Pic 9(5) Value 0.
+       01   MaritalPCount   Pic 9(5) Value 0.
+       01   MedicalCount    Pic 9(5) Value 0.
+       01   DentalCount     Pic 9(5) Value 0.
+       01   VisionCount     Pic 9(5) Value 0.
+       01   SummarySubHead.
+            05              Pic X(50) Value spaces.
+            05              Pic X(35) Value "Headcount and " &
+                                             "Demographic Summary".
+       01   SectionHead     Pic X(60).
+       01   DeptHeadColHead.
+            05              Pic X(6) Value " Dep #".
+            05              Pic X(5) Value spaces.
+            05              Pic X(30) Value "Department Name".
+            05              Pic X(5) Value spaces.
+            05              Pic X(9) Value "Headcount".
+       01   DeptHeadDetailLine.
+            05  DHDeptNumStr    Pic Z(4)9.
+            05                  Pic X(4) Value spaces.
+            05  DHDeptNameStr   Pic X(30).
+            05                  Pic X(5) Value spaces.
+            05  DHCountStr      Pic ZZZZ9.
+       01   CountLine.
+            05  CountLabel      Pic X(30).
+            05  CountValue      Pic ZZZZ9.
+
        Procedure Division.
        000-Main.
            Open input PayrollFile
                 output PayrollReport
+           Perform 095-LoadTaxRates
            Perform 100-GetDate
            Perform 150-GetTime
            
@@ -185,9 +294,25 @@
            End-Perform        
             
            Perform 700-Final
+           Perform 800-PrintSummary
            Close PayrollFile PayrollReport
            Stop Run.
        
+       095-LoadTaxRates.
+           Open input TaxRateFile
+           Perform until TaxEOF = "Y"
+               Read TaxRateFile
+                   At end
+                       Move "Y" to TaxEOF
+                   Not at end
+                       Add 1 to TaxRateCount
+                       Move TrStat to TaxRateStat(TaxRateCount)
+                       Move TrFed to TaxRateFed(TaxRateCount)
+                       Move TrState to TaxRateState(TaxRateCount)
+               End-read
+           End-perform
+           Close TaxRateFile.
+
        100-GetDate.
            Accept WSDate from date yyyymmdd
            Move WSYr to PHYr
@@ -211,6 +336,7 @@
             End-if.
        
        200-Process.
+            Move "N" to TaxRateMissing
             Move DeptNum to DeptStr
             Move EmpNum to EmpNoStr
             Move LastName to EmpLName
@@ -234,10 +360,18 @@
             Move ExpPayAmt to PayAmtStr
             
             Perform 400-DetermineCommission
-            
+
+            Compute GrossPayAmt = ExpPayAmt + CommisAmt
+            Perform 405-Compute401kDed
+            Perform 410-ComputeFedDed
+            Perform 420-ComputeStateDed
+            Perform 425-ComputeInsuranceDed
+
             Compute TotalPayroll Rounded = TotalPayroll+CommisAmt+
             ExpPayAmt.
-            
+
+            Perform 450-AccumSummary.
+
        250-Insurance.
            If Medical="Y"
                 Move "M" to MedStr
@@ -271,12 +405,164 @@
                 Compute CommisAmt = 0
            End-if
            Move CommisAmt to ComAmt.
-                
+
+       405-Compute401kDed.
+           If 401k = 0
+                Move 0 to Ded401kAmt
+           Else
+                Compute Ded401kAmt Rounded = 401k * GrossPayAmt
+           End-if
+           Compute GrossPayAmt = GrossPayAmt - Ded401kAmt
+           Move Ded401kAmt to Ded401kAmtStr
+           Add Ded401kAmt to TotalDed401k.
+
+       410-ComputeFedDed.
+           Perform 415-FindTaxRate
+           If TaxRateFound = "N"
+               Move "Y" to TaxRateMissing
+               Move 0 to DedFedAmt
+           Else
+               Compute DedFedAmt Rounded = TaxRateFed(TaxFoundIdx) *
+                       GrossPayAmt
+               Compute GrossPayAmt = GrossPayAmt - DedFedAmt
+           End-if
+           Move DedFedAmt to DedFedAmtStr
+           Add DedFedAmt to TotalDedFed.
+
+       415-FindTaxRate.
+           Move "N" to TaxRateFound
+           Move 1 to TaxFoundIdx
+           Perform Varying TaxIdx from 1 by 1
+                   Until TaxIdx > TaxRateCount or TaxRateFound = "Y"
+               If TaxRateStat(TaxIdx) = MaritalStat
+                   Move "Y" to TaxRateFound
+                   Move TaxIdx to TaxFoundIdx
+               End-if
+           End-perform.
+
+       420-ComputeStateDed.
+           Perform 415-FindTaxRate
+           If TaxRateFound = "N"
+               Move "Y" to TaxRateMissing
+               Move 0 to DedStateAmt
+           Else
+               Compute DedStateAmt Rounded = TaxRateState(TaxFoundIdx) *
+                       GrossPayAmt
+               Compute GrossPayAmt = GrossPayAmt - DedStateAmt
+           End-if
+           Move DedStateAmt to DedStateAmtStr
+           Add DedStateAmt to TotalDedState.
+
+       425-ComputeInsuranceDed.
+           If NumDep >= 2
+                If Medical = "Y"
+                    Move 100 to MedCost
+                Else
+                    Move 0 to MedCost
+                End-if
+
+                If Dental = "Y"
+                    Move 40 to DentCost
+                Else
+                    Move 0 to DentCost
+                End-if
+
+                If Vision = "Y"
+                    Move 7.5 to VisionCost
+                Else
+                    Move 0 to VisionCost
+                End-if
+           Else
+                If Medical = "Y"
+                    Move 75 to MedCost
+                Else
+                    Move 0 to MedCost
+                End-if
+
+                If Dental = "Y"
+                    Move 25 to DentCost
+                Else
+                    Move 0 to DentCost
+                End-if
+
+                If Vision = "Y"
+                    Move 5 to VisionCost
+                Else
+                    Move 0 to VisionCost
+                End-if
+           End-if
+
+           Compute TotalInsurance = MedCost + DentCost + VisionCost
+           Move TotalInsurance to DedInsAmtStr
+           Add TotalInsurance to TotalDedIns.
+
+       450-AccumSummary.
+           Move "N" to DeptHeadFound
+           Move 1 to DeptHeadFoundIdx
+           Perform 460-FindDept
+                Varying DeptHeadIdx from 1 by 1
+                Until DeptHeadIdx > DeptHeadCount
+                        or DeptHeadFound = "Y"
+
+           If DeptHeadFound = "N"
+                Add 1 to DeptHeadCount
+                Move DeptNum to DHDeptNum(DeptHeadCount)
+                Move DeptName to DHDeptName(DeptHeadCount)
+                Move 1 to DHCount(DeptHeadCount)
+           Else
+                Add 1 to DHCount(DeptHeadFoundIdx)
+           End-if
+
+           Evaluate PayCode
+                When "H"
+                    Add 1 to PayCodeHCount
+                When "S"
+                    Add 1 to PayCodeSCount
+                When "C"
+                    Add 1 to PayCodeCCount
+           End-evaluate
+
+           Evaluate MaritalStat
+                When "S"
+                    Add 1 to MaritalSCount
+                When "M"
+                    Add 1 to MaritalMCount
+                When "D"
+                    Add 1 to MaritalDCount
+                When "W"
+                    Add 1 to MaritalWCount
+                When "P"
+                    Add 1 to MaritalPCount
+           End-evaluate
+
+           If Medical = "Y"
+                Add 1 to MedicalCount
+           End-if
+           If Dental = "Y"
+                Add 1 to DentalCount
+           End-if
+           If Vision = "Y"
+                Add 1 to VisionCount
+           End-if.
+
+       460-FindDept.
+           If DHDeptNum(DeptHeadIdx) = DeptNum
+                Move "Y" to DeptHeadFound
+                Move DeptHeadIdx to DeptHeadFoundIdx
+           End-if.
+
        500-Print.
            If LineNo >= LinesPerPg
                 Perform 600-NewPage
            End-if
-           
+
+           If TaxRateMissing = "Y"
+                Move MaritalStat to TaxRateExMarital
+                Write ReportRecord from TaxRateExceptionLine
+                     After advancing 1 line
+                Add 1 to LineNo
+           End-if
+
            Write ReportRecord from DetailLine
                 After advancing 1 line
            Add 1 to LineNo.
@@ -311,5 +597,110 @@
            Move TotalPayroll to TotalPayStr
            Write ReportRecord from TotalLine
                 After advancing 1 line
-           Add 2 to LineNo.
-          
\ No newline at end of file
+           Add 2 to LineNo
+
+           Perform 750-PrintDedTotals.
+
+       750-PrintDedTotals.
+           Move "Total 401k Withheld: " to DedTotalLabel
+           Move TotalDed401k to DedTotalValue
+           Write ReportRecord from DedTotalLine
+                After advancing 1 line
+           Move "Total Federal Tax Withheld: " to DedTotalLabel
+           Move TotalDedFed to DedTotalValue
+           Write ReportRecord from DedTotalLine
+                After advancing 1 line
+           Move "Total State Tax Withheld: " to DedTotalLabel
+           Move TotalDedState to DedTotalValue
+           Write ReportRecord from DedTotalLine
+                After advancing 1 line
+           Move "Total Insurance Withheld: " to DedTotalLabel
+           Move TotalDedIns to DedTotalValue
+           Write ReportRecord from DedTotalLine
+                After advancing 1 line
+           Add 4 to LineNo.
+
+       800-PrintSummary.
+           Add 1 to PageNo
+           Move PageNo to PgNo
+           Write ReportRecord from PageHeader
+                After advancing page
+           Write ReportRecord from SummarySubHead
+                After advancing 1 line
+           Write ReportRecord from BlankLine
+                After advancing 1 line
+           Write ReportRecord from DeptHeadColHead
+                After advancing 1 line
+
+           Perform 810-PrintDeptLine
+                Varying DeptHeadIdx from 1 by 1
+                Until DeptHeadIdx > DeptHeadCount
+
+           Write ReportRecord from BlankLine
+                After advancing 1 line
+           Move "Headcount by Pay Code:" to SectionHead
+           Write ReportRecord from SectionHead
+                After advancing 1 line
+           Move "  Hourly (H)" to CountLabel
+           Move PayCodeHCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Salary (S)" to CountLabel
+           Move PayCodeSCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Commission (C)" to CountLabel
+           Move PayCodeCCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+
+           Write ReportRecord from BlankLine
+                After advancing 1 line
+           Move "Headcount by Marital Status:" to SectionHead
+           Write ReportRecord from SectionHead
+                After advancing 1 line
+           Move "  Single" to CountLabel
+           Move MaritalSCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Married" to CountLabel
+           Move MaritalMCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Divorced" to CountLabel
+           Move MaritalDCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Widowed" to CountLabel
+           Move MaritalWCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Domestic Partner" to CountLabel
+           Move MaritalPCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+
+           Write ReportRecord from BlankLine
+                After advancing 1 line
+           Move "Benefit Enrollment:" to SectionHead
+           Write ReportRecord from SectionHead
+                After advancing 1 line
+           Move "  Medical" to CountLabel
+           Move MedicalCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Dental" to CountLabel
+           Move DentalCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line
+           Move "  Vision" to CountLabel
+           Move VisionCount to CountValue
+           Write ReportRecord from CountLine
+                After advancing 1 line.
+
+       810-PrintDeptLine.
+           Move DHDeptNum(DeptHeadIdx) to DHDeptNumStr
+           Move DHDeptName(DeptHeadIdx) to DHDeptNameStr
+           Move DHCount(DeptHeadIdx) to DHCountStr
+           Write ReportRecord from DeptHeadDetailLine
+                After advancing 1 line.
